@@ -0,0 +1,99 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLODRV.
+000120 AUTHOR. R-SOUZA.
+000130 INSTALLATION. PLATFORM-ENGINEERING.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*---------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   2026-08-09  RS   INITIAL VERSION - CALLS HELLO AS A
+000190*                    SUBROUTINE INSTEAD OF RUNNING IT AS THE
+000200*                    CONTAINER ENTRYPOINT, AND RECORDS THE
+000210*                    STEP'S RETURN CODE TO A JOB-HISTORY FILE
+000220*                    SO IT CAN BE CHAINED WITH LATER STEPS.
+000230*---------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT JOBHIST-FILE ASSIGN TO "JOBHIST"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-JOBHIST-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  JOBHIST-FILE
+000340     LABEL RECORDS ARE STANDARD
+000350     RECORD CONTAINS 80 CHARACTERS.
+000360     COPY "HELJOBH.cpy".
+000370
+000380 WORKING-STORAGE SECTION.
+000410 01  WS-CALLED-PROGRAM              PIC X(08) VALUE "HELLO".
+000420
+000430 01  WS-START-DATE-DATA.
+000440     05  WS-START-DATE.
+000450         10  WS-START-YEAR          PIC 9(4).
+000460         10  WS-START-MONTH         PIC 9(2).
+000470         10  WS-START-DAY           PIC 9(2).
+000480     05  WS-START-DATE-NUM REDEFINES WS-START-DATE
+000490                                    PIC 9(8).
+000500     05  WS-START-TIME.
+000510         10  WS-START-HOUR          PIC 9(2).
+000520         10  WS-START-MINUTE        PIC 9(2).
+000530         10  WS-START-SECOND        PIC 9(2).
+000540         10  WS-START-CENTISECOND   PIC 9(2).
+000550     05  WS-START-TIME-NUM REDEFINES WS-START-TIME
+000560                                    PIC 9(8).
+000570
+000580 01  WS-JOBHIST-STATUS              PIC X(02) VALUE SPACES.
+000620
+000630 PROCEDURE DIVISION.
+000640*-----------------------------------------------------------*
+000650*  0000-MAINLINE                                             *
+000660*-----------------------------------------------------------*
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-CALL-HELLO THRU 2000-EXIT
+000700     PERFORM 3000-WRITE-JOB-HISTORY THRU 3000-EXIT
+000710     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000720     GOBACK.
+000730
+000740 9999-TERMINATE.
+000750     CLOSE JOBHIST-FILE.
+000760 9999-EXIT.
+000770     EXIT.
+000780
+000790*-----------------------------------------------------------*
+000800*  1000-INITIALIZE - CAPTURE THE DRIVER'S START TIMESTAMP    *
+000810*  AND OPEN THE JOB-HISTORY FILE.                             *
+000820*-----------------------------------------------------------*
+000830 1000-INITIALIZE.
+000840     MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-DATA
+000845     MOVE SPACES TO JOBHIST-RECORD
+000850     OPEN EXTEND JOBHIST-FILE
+000860     IF WS-JOBHIST-STATUS = "35" OR "05"
+000870         OPEN OUTPUT JOBHIST-FILE
+000880     END-IF.
+000890 1000-EXIT.
+000900     EXIT.
+000910
+000920*-----------------------------------------------------------*
+000930*  2000-CALL-HELLO - CALL HELLO AS A SUBROUTINE AND KEEP ITS *
+000940*  RETURN CODE FOR THE JOB-HISTORY RECORD.                   *
+000950*-----------------------------------------------------------*
+000960 2000-CALL-HELLO.
+000970     CALL WS-CALLED-PROGRAM
+000980     MOVE RETURN-CODE TO JOBHIST-RETURN-CODE.
+000990 2000-EXIT.
+001000     EXIT.
+001010
+001020*-----------------------------------------------------------*
+001030*  3000-WRITE-JOB-HISTORY - ONE-LINE JOB-SUMMARY RECORD      *
+001040*  SHOWING PROGRAM NAME, START TIME AND RETURN CODE.         *
+001050*-----------------------------------------------------------*
+001060 3000-WRITE-JOB-HISTORY.
+001070     MOVE WS-CALLED-PROGRAM TO JOBHIST-PROGRAM-NAME
+001080     MOVE WS-START-DATE-NUM TO JOBHIST-START-DATE
+001090     MOVE WS-START-TIME-NUM TO JOBHIST-START-TIME
+001100     WRITE JOBHIST-RECORD.
+001310 3000-EXIT.
+001320     EXIT.

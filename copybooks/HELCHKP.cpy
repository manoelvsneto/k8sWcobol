@@ -0,0 +1,12 @@
+000100*---------------------------------------------------------------
+000110* HELCHKP.CPY
+000120* CHECKPOINT/RESTART RECORD FOR PROGRAM HELLO.
+000130* WRITTEN EACH TIME THE COUNTER ADVANCES SO AN EVICTED OR
+000140* OOM-KILLED POD CAN RESUME THE LOOP ON THE NEXT RUN INSTEAD
+000150* OF REPEATING WORK ALREADY COMPLETED.
+000160*---------------------------------------------------------------
+000170 01  CHKPT-RECORD.
+000180     05  CHKPT-LAST-COUNT           PIC 9(05).
+000190     05  CHKPT-RUN-DATE             PIC 9(08).
+000200     05  CHKPT-RUN-TIME             PIC 9(08).
+000210     05  FILLER                     PIC X(59).

@@ -0,0 +1,42 @@
+000100*---------------------------------------------------------------
+000110* LOCALTXT.CPY
+000120* OPERATOR-FACING TEXT FOR PROGRAM HELLO, IN ENGLISH AND
+000130* PORTUGUESE.  WS-LOCALE-SWITCH SELECTS THE VARIANT AT RUNTIME
+000140* (SET FROM PARM-LOCALE) SO ON-CALL SRES CAN READ THE SAME
+000150* OUTPUT WITHOUT GUESSING AT PORTUGUESE ABBREVIATIONS.
+000160*---------------------------------------------------------------
+000170 01  WS-LOCALE-SWITCH               PIC X(01) VALUE "P".
+000180     88  WS-LOCALE-ENGLISH              VALUE "E".
+000190     88  WS-LOCALE-PORTUGUESE          VALUE "P".
+000200 01  WS-LOCALE-TEXT-TABLE.
+000210     05  WS-TXT-BANNER-E            PIC X(48)
+000220         VALUE "COBOL Application Running on Kubernetes ARM64".
+000230     05  WS-TXT-BANNER-P            PIC X(48)
+000240         VALUE "Aplicacao COBOL em execucao no Kubernetes ARM64".
+000250     05  WS-TXT-DATE-LABEL-E        PIC X(14)
+000260         VALUE "Current date:".
+000270     05  WS-TXT-DATE-LABEL-P        PIC X(14) VALUE "Data atual:".
+000280     05  WS-TXT-TIME-LABEL-E        PIC X(14)
+000290         VALUE "Current time:".
+000300     05  WS-TXT-TIME-LABEL-P        PIC X(14) VALUE "Hora atual:".
+000310     05  WS-TXT-COUNTER-LABEL-E     PIC X(14) VALUE "Counter:".
+000320     05  WS-TXT-COUNTER-LABEL-P     PIC X(14) VALUE "Contador:".
+000330     05  WS-TXT-COMPLETE-MSG-E      PIC X(48)
+000340         VALUE "Processing completed successfully.".
+000350     05  WS-TXT-COMPLETE-MSG-P      PIC X(48)
+000360         VALUE "Processamento concluido com sucesso.".
+000370     05  WS-TXT-PARM-ERROR-MSG-E    PIC X(48)
+000380         VALUE "Invalid run parameters - job terminated.".
+000390     05  WS-TXT-PARM-ERROR-MSG-P    PIC X(48)
+000400         VALUE "Parametros invalidos - job encerrado.".
+000410*---------------------------------------------------------------
+000420* ACTIVE-LANGUAGE WORK FIELDS.  2100-SELECT-LOCALE-TEXT MOVES
+000430* THE CHOSEN VARIANT ABOVE INTO THESE BEFORE THEY ARE USED.
+000440*---------------------------------------------------------------
+000450 01  WS-LOCALE-ACTIVE-TEXT.
+000460     05  WS-TXT-BANNER              PIC X(48).
+000470     05  WS-TXT-DATE-LABEL          PIC X(14).
+000480     05  WS-TXT-TIME-LABEL          PIC X(14).
+000490     05  WS-TXT-COUNTER-LABEL       PIC X(14).
+000500     05  WS-TXT-COMPLETE-MSG        PIC X(48).
+000510     05  WS-TXT-PARM-ERROR-MSG      PIC X(48).

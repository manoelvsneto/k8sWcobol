@@ -0,0 +1,15 @@
+000100*---------------------------------------------------------------
+000110* HELOUT.CPY
+000120* SHARED RESULT RECORD FOR PROGRAM HELLO.
+000130* HOLDS THE RUN DATE, RUN TIME AND FINAL COUNTER VALUE SO A
+000140* DOWNSTREAM CONSOLIDATION JOB CAN PICK UP THE LAST
+000150* SUCCESSFUL HELLO RUN WITHOUT SCRAPING CONTAINER LOGS.
+000160*---------------------------------------------------------------
+000170 01  HELLO-OUT-RECORD.
+000180     05  OUT-RUN-DATE               PIC 9(08).
+000190     05  OUT-RUN-TIME               PIC 9(08).
+000200     05  OUT-FINAL-COUNTER          PIC 9(05).
+000210     05  OUT-STATUS-CODE            PIC X(01).
+000220         88  OUT-STATUS-SUCCESS         VALUE "S".
+000230         88  OUT-STATUS-FAILED          VALUE "F".
+000240     05  FILLER                     PIC X(58).

@@ -0,0 +1,16 @@
+000100*---------------------------------------------------------------
+000110* HELPARM.CPY
+000120* RUN PARAMETER RECORD FOR PROGRAM HELLO.
+000130* SUPPLIES THE COUNTER LOOP BOUNDS AND THE OUTPUT LOCALE,
+000140* LOADED FROM A MOUNTED CONFIG FILE (OR ENV-DERIVED INPUT
+000150* FILE) SO OPERATORS CAN CHANGE THE RUN WITHOUT A RECOMPILE.
+000160* IF THE FILE IS ABSENT THE PROGRAM DEFAULTS TO THE LEGACY
+000170* 1-THRU-10 / PORTUGUESE BEHAVIOR.
+000180*---------------------------------------------------------------
+000190 01  PARM-RECORD.
+000200     05  PARM-START-COUNT           PIC 9(05).
+000210     05  PARM-END-COUNT             PIC 9(05).
+000220     05  PARM-LOCALE                PIC X(01).
+000230         88  PARM-LOCALE-ENGLISH        VALUE "E".
+000240         88  PARM-LOCALE-PORTUGUESE     VALUE "P".
+000250     05  FILLER                     PIC X(69).

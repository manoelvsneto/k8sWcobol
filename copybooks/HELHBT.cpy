@@ -0,0 +1,15 @@
+000100*---------------------------------------------------------------
+000110* HELHBT.CPY
+000120* HEARTBEAT/STATUS RECORD FOR PROGRAM HELLO.
+000130* REWRITTEN EVERY ITERATION OF THE COUNTER LOOP SO A K8S
+000140* READINESS OR LIVENESS PROBE SCRIPT CAN TAIL IT AND TELL A
+000150* STUCK RUN FROM ONE THAT IS STILL MAKING PROGRESS.
+000160*---------------------------------------------------------------
+000170 01  HBEAT-RECORD.
+000180     05  HBEAT-COUNTER              PIC 9(05).
+000190     05  HBEAT-RUN-DATE             PIC 9(08).
+000200     05  HBEAT-RUN-TIME             PIC 9(08).
+000210     05  HBEAT-STATUS-CODE          PIC X(01).
+000220         88  HBEAT-STATUS-RUNNING       VALUE "R".
+000230         88  HBEAT-STATUS-COMPLETE      VALUE "C".
+000240     05  FILLER                     PIC X(58).

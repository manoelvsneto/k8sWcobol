@@ -0,0 +1,12 @@
+000100*---------------------------------------------------------------
+000110* HELJOBH.CPY
+000120* JOB-HISTORY RECORD WRITTEN BY THE HELLODRV DRIVER PROGRAM.
+000130* ONE RECORD PER CALL TO PROGRAM HELLO SO A LATER PIPELINE
+000140* STEP HAS A SINGLE PLACE TO CHECK WHETHER THIS STEP SUCCEEDED.
+000150*---------------------------------------------------------------
+000160 01  JOBHIST-RECORD.
+000170     05  JOBHIST-PROGRAM-NAME       PIC X(08).
+000180     05  JOBHIST-START-DATE         PIC 9(08).
+000190     05  JOBHIST-START-TIME         PIC 9(08).
+000200     05  JOBHIST-RETURN-CODE        PIC 9(03).
+000210     05  FILLER                     PIC X(53).

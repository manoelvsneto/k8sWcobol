@@ -1,33 +1,594 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CURRENT-DATE-DATA.
-          05 WS-CURRENT-DATE.
-             10 WS-CURRENT-YEAR         PIC 9(4).
-             10 WS-CURRENT-MONTH        PIC 9(2).
-             10 WS-CURRENT-DAY          PIC 9(2).
-          05 WS-CURRENT-TIME.
-             10 WS-CURRENT-HOUR         PIC 9(2).
-             10 WS-CURRENT-MINUTE       PIC 9(2).
-             10 WS-CURRENT-SECOND       PIC 9(2).
-             10 WS-CURRENT-CENTISECOND  PIC 9(2).
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "COBOL Application Running on Kubernetes ARM64".
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           DISPLAY "Data atual: " WS-CURRENT-DAY "/" WS-CURRENT-MONTH "/" 
-                   WS-CURRENT-YEAR.
-           DISPLAY "Hora atual: " WS-CURRENT-HOUR ":" WS-CURRENT-MINUTE ":" 
-                   WS-CURRENT-SECOND.
-           
-           PERFORM VARYING WS-CURRENT-SECOND FROM 1 BY 1 UNTIL WS-CURRENT-SECOND > 10
-               DISPLAY "Contador: " WS-CURRENT-SECOND
-           END-PERFORM.
-           
-           DISPLAY "Processamento conclu√≠do com sucesso."
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLO.
+000120 AUTHOR. R-SOUZA.
+000130 INSTALLATION. PLATFORM-ENGINEERING.
+000140 DATE-WRITTEN. 2024-01-08.
+000150 DATE-COMPILED.
+000160*---------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   2024-01-08  RS   INITIAL VERSION - DISPLAY DATE/TIME AND
+000190*                    COUNT 1 THRU 10 ON THE CONSOLE.
+000200*   2026-08-09  RS   ADD DAILY RUN LOG, CONFIGURABLE LOOP
+000210*                    BOUNDS, CHECKPOINT/RESTART, LOCALE
+000220*                    COPYBOOK, PRINT-STYLE REPORT, ELAPSED
+000230*                    RUN DURATION, PARAMETER VALIDATION,
+000240*                    READINESS HEARTBEAT FILE AND A SHARED
+000250*                    RESULT OUTPUT RECORD FOR DOWNSTREAM JOBS.
+000260*---------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PARM-FILE ASSIGN TO "PARMIN"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-PARM-STATUS.
+000330     SELECT CHKPT-FILE ASSIGN TO "CHKPOINT"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-CHKPT-STATUS.
+000360     SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-RUNLOG-STATUS.
+000390     SELECT RPT-FILE ASSIGN TO "RPTFILE"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-RPT-STATUS.
+000420     SELECT HBEAT-FILE ASSIGN TO "HBEAT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-HBEAT-STATUS.
+000450     SELECT OUT-FILE ASSIGN TO "HELOUT"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-OUT-STATUS.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  PARM-FILE
+000520     LABEL RECORDS ARE STANDARD
+000530     RECORD CONTAINS 80 CHARACTERS.
+000540     COPY "HELPARM.cpy".
+000550
+000560 FD  CHKPT-FILE
+000570     LABEL RECORDS ARE STANDARD
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590     COPY "HELCHKP.cpy".
+000600
+000610 FD  RUNLOG-FILE
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORD CONTAINS 92 CHARACTERS.
+000640 01  LOG-RECORD                     PIC X(92).
+000650
+000660 FD  RPT-FILE
+000670     LABEL RECORDS ARE STANDARD
+000680     RECORD CONTAINS 132 CHARACTERS.
+000690 01  RPT-RECORD                     PIC X(132).
+000700
+000710 FD  HBEAT-FILE
+000720     LABEL RECORDS ARE STANDARD
+000730     RECORD CONTAINS 80 CHARACTERS.
+000740     COPY "HELHBT.cpy".
+000750
+000760 FD  OUT-FILE
+000770     LABEL RECORDS ARE STANDARD
+000780     RECORD CONTAINS 80 CHARACTERS.
+000790     COPY "HELOUT.cpy".
+000800
+000810 WORKING-STORAGE SECTION.
+000820     COPY "LOCALTXT.cpy".
+000830
+000840 01  WS-CURRENT-DATE-DATA.
+000850     05  WS-CURRENT-DATE.
+000860         10  WS-CURRENT-YEAR        PIC 9(4).
+000870         10  WS-CURRENT-MONTH       PIC 9(2).
+000880         10  WS-CURRENT-DAY         PIC 9(2).
+000890     05  WS-CURRENT-DATE-NUM REDEFINES WS-CURRENT-DATE
+000900                                    PIC 9(8).
+000910     05  WS-CURRENT-TIME.
+000920         10  WS-CURRENT-HOUR        PIC 9(2).
+000930         10  WS-CURRENT-MINUTE      PIC 9(2).
+000940         10  WS-CURRENT-SECOND      PIC 9(2).
+000950         10  WS-CURRENT-CENTISECOND PIC 9(2).
+000960     05  WS-CURRENT-TIME-NUM REDEFINES WS-CURRENT-TIME
+000970                                    PIC 9(8).
+000980
+000990*---------------------------------------------------------------
+001000* THE RUN CLOCK IS CAPTURED ONCE INTO WS-CURRENT-DATE-DATA AT
+001010* STARTUP.  THE COUNTER LOOP DRIVES ITS OWN WS-COUNTER-WORK
+001020* FIELD (SEE WS-PARM-WORK BELOW) RATHER THAN REUSING ANY PART
+001030* OF THE CLOCK, BUT THE START TIME IS STILL SAVED HERE,
+001040* SEPARATELY, SO THE LOG, REPORT AND ELAPSED-DURATION
+001050* CALCULATIONS NEVER DEPEND ON THE CLOCK FIELDS BEING LEFT
+001055* UNTOUCHED BY LATER PROCESSING.
+001056*---------------------------------------------------------------
+001060 01  WS-START-TIME-SAVE.
+001070     05  WS-START-HOUR              PIC 9(2).
+001080     05  WS-START-MINUTE            PIC 9(2).
+001090     05  WS-START-SECOND            PIC 9(2).
+001100     05  WS-START-CENTISECOND       PIC 9(2).
+001110 01  WS-START-TIME-NUM REDEFINES WS-START-TIME-SAVE
+001120                                    PIC 9(8).
+001130
+001140 01  WS-END-DATE-DATA.
+001150     05  WS-END-DATE.
+001160         10  WS-END-YEAR            PIC 9(4).
+001170         10  WS-END-MONTH           PIC 9(2).
+001180         10  WS-END-DAY             PIC 9(2).
+001190     05  WS-END-DATE-NUM REDEFINES WS-END-DATE
+001200                                    PIC 9(8).
+001210     05  WS-END-TIME.
+001220         10  WS-END-HOUR            PIC 9(2).
+001230         10  WS-END-MINUTE          PIC 9(2).
+001240         10  WS-END-SECOND          PIC 9(2).
+001250         10  WS-END-CENTISECOND     PIC 9(2).
+001260     05  WS-END-TIME-NUM REDEFINES WS-END-TIME
+001270                                    PIC 9(8).
+001280
+001290 01  WS-ELAPSED-WORK                COMP.
+001300     05  WS-START-TOTAL-CS          PIC 9(9).
+001310     05  WS-END-TOTAL-CS            PIC 9(9).
+001320     05  WS-ELAPSED-TOTAL-CS        PIC 9(9).
+001330
+001340 01  WS-ELAPSED-TIME.
+001350     05  WS-ELAPSED-HOUR            PIC 9(2).
+001360     05  WS-ELAPSED-MINUTE          PIC 9(2).
+001370     05  WS-ELAPSED-SECOND          PIC 9(2).
+001380     05  WS-ELAPSED-CENTISECOND     PIC 9(2).
+001390
+001400 01  WS-PARM-WORK.
+001410     05  WS-LOOP-START              PIC 9(05) VALUE 1.
+001420     05  WS-LOOP-END                PIC 9(06) VALUE 10.
+001430     05  WS-MAX-COUNT-CEILING       PIC 9(05) VALUE 99999.
+001440     05  WS-RESUME-START            PIC 9(06) VALUE ZERO.
+001441     05  WS-COUNTER-WORK            PIC 9(06) VALUE ZERO.
+001450     05  WS-ITERATION-COUNT         PIC 9(05) VALUE ZERO.
+001455     05  WS-PASS-COUNT              PIC 9(05) VALUE ZERO.
+001460
+001470 01  WS-FILE-STATUS-FIELDS.
+001480     05  WS-PARM-STATUS             PIC X(02) VALUE SPACES.
+001490     05  WS-CHKPT-STATUS            PIC X(02) VALUE SPACES.
+001500     05  WS-RUNLOG-STATUS           PIC X(02) VALUE SPACES.
+001510     05  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+001520     05  WS-HBEAT-STATUS            PIC X(02) VALUE SPACES.
+001530     05  WS-OUT-STATUS              PIC X(02) VALUE SPACES.
+001540
+001550 01  WS-SWITCHES.
+001560     05  WS-PARMS-VALID-SW          PIC X(01) VALUE "Y".
+001570         88  WS-PARMS-VALID             VALUE "Y".
+001580         88  WS-PARMS-INVALID            VALUE "N".
+001590     05  WS-CHECKPOINT-FOUND-SW     PIC X(01) VALUE "N".
+001600         88  WS-CHECKPOINT-FOUND        VALUE "Y".
+001610         88  WS-CHECKPOINT-NOT-FOUND     VALUE "N".
+001620
+001630 01  WS-REPORT-WORK.
+001640     05  WS-LINE-COUNT              PIC 9(03) VALUE ZERO.
+001650     05  WS-PAGE-COUNT              PIC 9(03) VALUE 1.
+001660     05  WS-LINES-PER-PAGE          PIC 9(03) VALUE 20.
+001670
+001680 01  WS-EDIT-FIELDS.
+001690     05  WS-EDIT-DATE               PIC 9999/99/99.
+001700     05  WS-EDIT-START-TIME         PIC X(08).
+001710     05  WS-EDIT-ELAPSED            PIC X(11).
+001720     05  WS-EDIT-COUNTER            PIC ZZZZ9.
+001725     05  WS-EDIT-RESUME-FLAG        PIC X(09).
+001730
+001740 PROCEDURE DIVISION.
+001750*-----------------------------------------------------------*
+001760*  0000-MAINLINE                                             *
+001770*-----------------------------------------------------------*
+001780 0000-MAINLINE.
+001790     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001800     PERFORM 2000-READ-PARAMETERS THRU 2000-EXIT
+001810     PERFORM 2500-VALIDATE-PARAMETERS THRU 2500-EXIT
+001820     IF WS-PARMS-INVALID
+001830         GO TO 9000-ABEND
+001840     END-IF
+001850     PERFORM 3000-READ-CHECKPOINT THRU 3000-EXIT
+001860     PERFORM 4000-WRITE-REPORT-HEADER THRU 4000-EXIT
+001870     PERFORM 5000-PROCESS-COUNTER THRU 5000-EXIT
+001880     PERFORM 5500-CLEAR-CHECKPOINT THRU 5500-EXIT
+001890     PERFORM 6000-WRITE-REPORT-TRAILER THRU 6000-EXIT
+001900     PERFORM 7000-PUBLISH-RESULTS THRU 7000-EXIT
+001910     GO TO 9999-TERMINATE.
+001920
+001930 9000-ABEND.
+001940     MOVE 16 TO RETURN-CODE
+001945     PERFORM 7050-PUBLISH-FAILURE THRU 7050-EXIT
+001950     GO TO 9999-TERMINATE.
+001960
+001970 9999-TERMINATE.
+001980     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001990 9999-EXIT.
+002000     GOBACK.
+002010
+002020*-----------------------------------------------------------*
+002030*  1000-INITIALIZE - CAPTURE THE RUN CLOCK, OPEN THE RUN LOG *
+002040*  AND SELECT THE LOCALE TEXT TO USE FOR THIS RUN.           *
+002050*-----------------------------------------------------------*
+002060 1000-INITIALIZE.
+002080     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+002090     MOVE WS-CURRENT-TIME TO WS-START-TIME-SAVE
+002100     OPEN EXTEND RUNLOG-FILE
+002110     IF WS-RUNLOG-STATUS = "35" OR "05"
+002120         OPEN OUTPUT RUNLOG-FILE
+002130     END-IF
+002140     OPEN OUTPUT RPT-FILE.
+002150 1000-EXIT.
+002160     EXIT.
+002170
+002180*-----------------------------------------------------------*
+002190*  2000-READ-PARAMETERS - READ THE LOOP BOUNDS AND LOCALE    *
+002200*  FROM THE MOUNTED PARAMETER FILE.  WHEN THE FILE IS        *
+002210*  MISSING OR EMPTY THE LEGACY 1-THRU-10 / PORTUGUESE        *
+002220*  BEHAVIOR IS KEPT SO EXISTING DEPLOYMENTS ARE UNCHANGED.   *
+002230*-----------------------------------------------------------*
+002240 2000-READ-PARAMETERS.
+002250     OPEN INPUT PARM-FILE
+002260     IF WS-PARM-STATUS = "00"
+002270         READ PARM-FILE
+002280             AT END
+002290                 MOVE "10" TO WS-PARM-STATUS
+002300         END-READ
+002310     END-IF
+002320     IF WS-PARM-STATUS = "00"
+002330         MOVE PARM-START-COUNT TO WS-LOOP-START
+002340         MOVE PARM-END-COUNT TO WS-LOOP-END
+002350         MOVE PARM-LOCALE TO WS-LOCALE-SWITCH
+002360         CLOSE PARM-FILE
+002370     ELSE
+002380         MOVE 1 TO WS-LOOP-START
+002390         MOVE 10 TO WS-LOOP-END
+002400         MOVE "P" TO WS-LOCALE-SWITCH
+002410     END-IF
+002420     PERFORM 2100-SELECT-LOCALE-TEXT THRU 2100-EXIT
+002421     DISPLAY WS-TXT-BANNER
+002422     DISPLAY WS-TXT-DATE-LABEL " " WS-CURRENT-DAY "/"
+002423         WS-CURRENT-MONTH "/" WS-CURRENT-YEAR
+002424     DISPLAY WS-TXT-TIME-LABEL " " WS-START-HOUR ":"
+002425         WS-START-MINUTE ":" WS-START-SECOND.
+002430 2000-EXIT.
+002440     EXIT.
+002450
+002460*-----------------------------------------------------------*
+002470*  2100-SELECT-LOCALE-TEXT - MOVE THE ENGLISH OR PORTUGUESE  *
+002480*  VARIANT OF EACH MESSAGE INTO THE ACTIVE-LANGUAGE FIELDS.  *
+002490*-----------------------------------------------------------*
+002500 2100-SELECT-LOCALE-TEXT.
+002510     IF WS-LOCALE-ENGLISH
+002520         MOVE WS-TXT-BANNER-E TO WS-TXT-BANNER
+002530         MOVE WS-TXT-DATE-LABEL-E TO WS-TXT-DATE-LABEL
+002540         MOVE WS-TXT-TIME-LABEL-E TO WS-TXT-TIME-LABEL
+002550         MOVE WS-TXT-COUNTER-LABEL-E TO WS-TXT-COUNTER-LABEL
+002560         MOVE WS-TXT-COMPLETE-MSG-E TO WS-TXT-COMPLETE-MSG
+002570         MOVE WS-TXT-PARM-ERROR-MSG-E TO WS-TXT-PARM-ERROR-MSG
+002580     ELSE
+002590         MOVE WS-TXT-BANNER-P TO WS-TXT-BANNER
+002600         MOVE WS-TXT-DATE-LABEL-P TO WS-TXT-DATE-LABEL
+002610         MOVE WS-TXT-TIME-LABEL-P TO WS-TXT-TIME-LABEL
+002620         MOVE WS-TXT-COUNTER-LABEL-P TO WS-TXT-COUNTER-LABEL
+002630         MOVE WS-TXT-COMPLETE-MSG-P TO WS-TXT-COMPLETE-MSG
+002640         MOVE WS-TXT-PARM-ERROR-MSG-P TO WS-TXT-PARM-ERROR-MSG
+002650     END-IF.
+002660 2100-EXIT.
+002670     EXIT.
+002680
+002690*-----------------------------------------------------------*
+002700*  2500-VALIDATE-PARAMETERS - REJECT OUT-OF-RANGE OR         *
+002710*  NONSENSICAL LOOP BOUNDS BEFORE THE COUNTER LOOP RUNS.     *
+002720*-----------------------------------------------------------*
+002730 2500-VALIDATE-PARAMETERS.
+002740     SET WS-PARMS-VALID TO TRUE
+002750     IF WS-LOOP-START NOT NUMERIC OR WS-LOOP-END NOT NUMERIC
+002760         SET WS-PARMS-INVALID TO TRUE
+002770     ELSE
+002780         IF WS-LOOP-START = ZERO
+002790             SET WS-PARMS-INVALID TO TRUE
+002800         END-IF
+002810         IF WS-LOOP-END > WS-MAX-COUNT-CEILING
+002820             SET WS-PARMS-INVALID TO TRUE
+002830         END-IF
+002840         IF WS-LOOP-START > WS-LOOP-END
+002850             SET WS-PARMS-INVALID TO TRUE
+002860         END-IF
+002870     END-IF
+002880     IF WS-PARMS-INVALID
+002890         DISPLAY WS-TXT-PARM-ERROR-MSG
+002895         MOVE SPACES TO LOG-RECORD
+002900         STRING WS-TXT-PARM-ERROR-MSG DELIMITED BY SIZE
+002910             INTO LOG-RECORD
+002920         END-STRING
+002930         WRITE LOG-RECORD
+002940     END-IF.
+002950 2500-EXIT.
+002960     EXIT.
+002970
+002980*-----------------------------------------------------------*
+002990*  3000-READ-CHECKPOINT - RESUME FROM A PRIOR RUN'S LAST     *
+003000*  COUNTER VALUE INSTEAD OF STARTING THE LOOP OVER WHEN AN   *
+003010*  EARLIER POD WAS EVICTED OR OOM-KILLED MID-LOOP.           *
+003020*-----------------------------------------------------------*
+003030 3000-READ-CHECKPOINT.
+003040     MOVE WS-LOOP-START TO WS-RESUME-START
+003050     SET WS-CHECKPOINT-NOT-FOUND TO TRUE
+003060     OPEN INPUT CHKPT-FILE
+003070     IF WS-CHKPT-STATUS = "00"
+003080         READ CHKPT-FILE
+003090             AT END
+003100                 MOVE "10" TO WS-CHKPT-STATUS
+003110         END-READ
+003120         IF WS-CHKPT-STATUS = "00"
+003130             AND CHKPT-LAST-COUNT >= WS-LOOP-END
+003132             COMPUTE WS-RESUME-START = WS-LOOP-END + 1
+003133             MOVE WS-LOOP-END TO WS-ITERATION-COUNT
+003134             SET WS-CHECKPOINT-FOUND TO TRUE
+003136         ELSE
+003140             IF WS-CHKPT-STATUS = "00"
+003142                 AND CHKPT-LAST-COUNT >= WS-LOOP-START
+003150                 COMPUTE WS-RESUME-START = CHKPT-LAST-COUNT + 1
+003160                 SET WS-CHECKPOINT-FOUND TO TRUE
+003170             END-IF
+003172         END-IF
+003180         CLOSE CHKPT-FILE
+003190     END-IF.
+003200 3000-EXIT.
+003210     EXIT.
+003220
+003230*-----------------------------------------------------------*
+003240*  4000-WRITE-REPORT-HEADER - STANDARD PRINT-STYLE HEADER    *
+003250*  CARRYING THE RUN DATE/TIME FROM WS-CURRENT-DATE-DATA.     *
+003260*-----------------------------------------------------------*
+003270 4000-WRITE-REPORT-HEADER.
+003280     MOVE WS-CURRENT-DATE-NUM TO WS-EDIT-DATE
+003290     STRING WS-START-HOUR DELIMITED BY SIZE
+003300         ":" DELIMITED BY SIZE
+003310         WS-START-MINUTE DELIMITED BY SIZE
+003320         ":" DELIMITED BY SIZE
+003330         WS-START-SECOND DELIMITED BY SIZE
+003340         INTO WS-EDIT-START-TIME
+003350     END-STRING
+003360     MOVE SPACES TO RPT-RECORD
+003370     STRING " " DELIMITED BY SIZE
+003380         "HELLO RUN REPORT" DELIMITED BY SIZE
+003390         "   PAGE " DELIMITED BY SIZE
+003400         WS-PAGE-COUNT DELIMITED BY SIZE
+003410         INTO RPT-RECORD
+003420     END-STRING
+003430     WRITE RPT-RECORD
+003440     MOVE SPACES TO RPT-RECORD
+003450     STRING " " DELIMITED BY SIZE
+003460         "RUN DATE: " DELIMITED BY SIZE
+003470         WS-EDIT-DATE DELIMITED BY SIZE
+003480         "    RUN TIME: " DELIMITED BY SIZE
+003490         WS-EDIT-START-TIME DELIMITED BY SIZE
+003500         INTO RPT-RECORD
+003510     END-STRING
+003520     WRITE RPT-RECORD
+003530     MOVE SPACES TO RPT-RECORD
+003540     STRING " " DELIMITED BY SIZE
+003550         "COUNTER" DELIMITED BY SIZE
+003560         INTO RPT-RECORD
+003570     END-STRING
+003580     WRITE RPT-RECORD
+003590     MOVE ZERO TO WS-LINE-COUNT.
+003600 4000-EXIT.
+003610     EXIT.
+003620
+003630*-----------------------------------------------------------*
+003640*  5000-PROCESS-COUNTER - DRIVE THE COUNTER FROM THE         *
+003650*  CHECKPOINT OR PARAMETER START VALUE THROUGH THE           *
+003660*  CONFIGURED END VALUE, WRITING THE CHECKPOINT, HEARTBEAT   *
+003670*  AND REPORT DETAIL LINE FOR EACH ITERATION.                *
+003680*-----------------------------------------------------------*
+003690 5000-PROCESS-COUNTER.
+003700     MOVE WS-RESUME-START TO WS-COUNTER-WORK
+003710     PERFORM 5100-COUNTER-STEP THRU 5100-EXIT
+003720         UNTIL WS-COUNTER-WORK > WS-LOOP-END.
+003730 5000-EXIT.
+003740     EXIT.
+003750
+003760 5100-COUNTER-STEP.
+003770     DISPLAY WS-TXT-COUNTER-LABEL " " WS-COUNTER-WORK
+003780     MOVE WS-COUNTER-WORK TO WS-ITERATION-COUNT
+003785     ADD 1 TO WS-PASS-COUNT
+003790     PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+003800     PERFORM 5300-WRITE-HEARTBEAT THRU 5300-EXIT
+003810     PERFORM 5400-WRITE-REPORT-DETAIL THRU 5400-EXIT
+003820     ADD 1 TO WS-COUNTER-WORK.
+003830 5100-EXIT.
+003840     EXIT.
+003845
+003846*-----------------------------------------------------------*
+003847*  5500-CLEAR-CHECKPOINT - THE RUN COMPLETED ALL CONFIGURED  *
+003848*  ITERATIONS, SO THE CHECKPOINT NO LONGER REFLECTS WORK     *
+003849*  STILL OUTSTANDING.  CLEAR IT SO A LATER RUN (POSSIBLY     *
+003850*  WITH A LARGER END COUNT) DOES NOT MISREAD A COMPLETED     *
+003851*  RUN'S CHECKPOINT AS A CRASH IN PROGRESS AND SKIP WORK.    *
+003852*-----------------------------------------------------------*
+003853 5500-CLEAR-CHECKPOINT.
+003854     OPEN OUTPUT CHKPT-FILE
+003855     CLOSE CHKPT-FILE.
+003856 5500-EXIT.
+003857     EXIT.
+003858
+003860*-----------------------------------------------------------*
+003870*  5200-WRITE-CHECKPOINT - RECORD HOW FAR THE LOOP HAS      *
+003880*  ADVANCED SO A RESTARTED POD CAN RESUME FROM HERE.         *
+003890*-----------------------------------------------------------*
+003900 5200-WRITE-CHECKPOINT.
+003910     MOVE WS-COUNTER-WORK TO CHKPT-LAST-COUNT
+003920     MOVE WS-CURRENT-DATE-NUM TO CHKPT-RUN-DATE
+003930     MOVE WS-CURRENT-TIME-NUM TO CHKPT-RUN-TIME
+003940     OPEN OUTPUT CHKPT-FILE
+003950     WRITE CHKPT-RECORD
+003960     CLOSE CHKPT-FILE.
+003970 5200-EXIT.
+003980     EXIT.
+003990
+004000*-----------------------------------------------------------*
+004010*  5300-WRITE-HEARTBEAT - REWRITE THE FIXED-RECORD HEARTBEAT *
+004020*  FILE EACH ITERATION FOR THE READINESS/LIVENESS PROBE.     *
+004030*-----------------------------------------------------------*
+004040 5300-WRITE-HEARTBEAT.
+004050     MOVE WS-COUNTER-WORK TO HBEAT-COUNTER
+004060     MOVE WS-CURRENT-DATE-NUM TO HBEAT-RUN-DATE
+004070     MOVE WS-CURRENT-TIME-NUM TO HBEAT-RUN-TIME
+004080     IF WS-COUNTER-WORK >= WS-LOOP-END
+004090         SET HBEAT-STATUS-COMPLETE TO TRUE
+004100     ELSE
+004110         SET HBEAT-STATUS-RUNNING TO TRUE
+004120     END-IF
+004130     OPEN OUTPUT HBEAT-FILE
+004140     WRITE HBEAT-RECORD
+004150     CLOSE HBEAT-FILE.
+004160 5300-EXIT.
+004170     EXIT.
+004180
+004190*-----------------------------------------------------------*
+004200*  5400-WRITE-REPORT-DETAIL - ONE DETAIL LINE PER COUNTER    *
+004210*  ITERATION, WITH A PAGE BREAK WHEN THE PAGE FILLS.         *
+004220*-----------------------------------------------------------*
+004230 5400-WRITE-REPORT-DETAIL.
+004240     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+004250         ADD 1 TO WS-PAGE-COUNT
+004260         PERFORM 4000-WRITE-REPORT-HEADER THRU 4000-EXIT
+004270     END-IF
+004280     MOVE WS-COUNTER-WORK TO WS-EDIT-COUNTER
+004290     MOVE SPACES TO RPT-RECORD
+004300     STRING " " DELIMITED BY SIZE
+004310         WS-EDIT-COUNTER DELIMITED BY SIZE
+004320         INTO RPT-RECORD
+004330     END-STRING
+004340     WRITE RPT-RECORD
+004350     ADD 1 TO WS-LINE-COUNT.
+004360 5400-EXIT.
+004370     EXIT.
+004380
+004390*-----------------------------------------------------------*
+004400*  6000-WRITE-REPORT-TRAILER - ELAPSED DURATION AND TOTAL    *
+004410*  ITERATION COUNT FOR THE RUN.                              *
+004420*-----------------------------------------------------------*
+004430 6000-WRITE-REPORT-TRAILER.
+004440     MOVE FUNCTION CURRENT-DATE TO WS-END-DATE-DATA
+004450     PERFORM 6100-COMPUTE-ELAPSED THRU 6100-EXIT
+004460     STRING WS-ELAPSED-HOUR DELIMITED BY SIZE
+004470         ":" DELIMITED BY SIZE
+004480         WS-ELAPSED-MINUTE DELIMITED BY SIZE
+004490         ":" DELIMITED BY SIZE
+004500         WS-ELAPSED-SECOND DELIMITED BY SIZE
+004510         "." DELIMITED BY SIZE
+004520         WS-ELAPSED-CENTISECOND DELIMITED BY SIZE
+004530         INTO WS-EDIT-ELAPSED
+004540     END-STRING
+004550     MOVE SPACES TO RPT-RECORD
+004560     STRING " " DELIMITED BY SIZE
+004570         "ITERATIONS: " DELIMITED BY SIZE
+004580         WS-PASS-COUNT DELIMITED BY SIZE
+004590         "   ELAPSED: " DELIMITED BY SIZE
+004600         WS-EDIT-ELAPSED DELIMITED BY SIZE
+004610         INTO RPT-RECORD
+004620     END-STRING
+004630     WRITE RPT-RECORD
+004640     MOVE SPACES TO RPT-RECORD
+004650     STRING " " DELIMITED BY SIZE
+004660         WS-TXT-COMPLETE-MSG DELIMITED BY SIZE
+004670         INTO RPT-RECORD
+004680     END-STRING
+004690     WRITE RPT-RECORD
+004700     DISPLAY WS-TXT-COMPLETE-MSG.
+004710 6000-EXIT.
+004720     EXIT.
+004730
+004740*-----------------------------------------------------------*
+004750*  6100-COMPUTE-ELAPSED - DIFFERENCE BETWEEN THE SAVED START *
+004760*  TIME AND THE END-OF-RUN TIME, AS HH:MM:SS.CS.             *
+004770*-----------------------------------------------------------*
+004780 6100-COMPUTE-ELAPSED.
+004790     COMPUTE WS-START-TOTAL-CS =
+004800         ((WS-START-HOUR * 60 + WS-START-MINUTE) * 60
+004810             + WS-START-SECOND) * 100 + WS-START-CENTISECOND
+004820     COMPUTE WS-END-TOTAL-CS =
+004830         ((WS-END-HOUR * 60 + WS-END-MINUTE) * 60
+004840             + WS-END-SECOND) * 100 + WS-END-CENTISECOND
+004850     IF WS-END-TOTAL-CS >= WS-START-TOTAL-CS
+004860         COMPUTE WS-ELAPSED-TOTAL-CS =
+004870             WS-END-TOTAL-CS - WS-START-TOTAL-CS
+004880     ELSE
+004890         COMPUTE WS-ELAPSED-TOTAL-CS =
+004900             WS-END-TOTAL-CS - WS-START-TOTAL-CS + 8640000
+004910     END-IF
+004920     COMPUTE WS-ELAPSED-HOUR =
+004930         WS-ELAPSED-TOTAL-CS / 360000
+004940     COMPUTE WS-ELAPSED-MINUTE =
+004950         (WS-ELAPSED-TOTAL-CS / 6000) - (WS-ELAPSED-HOUR * 60)
+004960     COMPUTE WS-ELAPSED-SECOND =
+004970         (WS-ELAPSED-TOTAL-CS / 100)
+004980             - (WS-ELAPSED-HOUR * 3600 + WS-ELAPSED-MINUTE * 60)
+004990     COMPUTE WS-ELAPSED-CENTISECOND =
+005000         WS-ELAPSED-TOTAL-CS
+005010             - ((WS-ELAPSED-HOUR * 3600 + WS-ELAPSED-MINUTE * 60
+005020                 + WS-ELAPSED-SECOND) * 100).
+005030 6100-EXIT.
+005040     EXIT.
+005050
+005060*-----------------------------------------------------------*
+005070*  7000-PUBLISH-RESULTS - WRITE THE DAILY RUN-LOG ENTRY AND  *
+005080*  THE SHARED OUTPUT RECORD FOR DOWNSTREAM CONSUMERS.        *
+005090*-----------------------------------------------------------*
+005100 7000-PUBLISH-RESULTS.
+005110     MOVE WS-CURRENT-DATE-NUM TO WS-EDIT-DATE
+005120     STRING WS-START-HOUR DELIMITED BY SIZE
+005130         ":" DELIMITED BY SIZE
+005140         WS-START-MINUTE DELIMITED BY SIZE
+005150         ":" DELIMITED BY SIZE
+005160         WS-START-SECOND DELIMITED BY SIZE
+005170         INTO WS-EDIT-START-TIME
+005180     END-STRING
+005181     IF WS-CHECKPOINT-FOUND
+005182         MOVE "RESUMED  " TO WS-EDIT-RESUME-FLAG
+005183     ELSE
+005184         MOVE SPACES TO WS-EDIT-RESUME-FLAG
+005185     END-IF
+005190     MOVE SPACES TO LOG-RECORD
+005200     STRING WS-EDIT-DATE DELIMITED BY SIZE
+005210         " " DELIMITED BY SIZE
+005220         WS-EDIT-START-TIME DELIMITED BY SIZE
+005221         " " DELIMITED BY SIZE
+005222         WS-EDIT-RESUME-FLAG DELIMITED BY SIZE
+005230         " COUNTER=" DELIMITED BY SIZE
+005240         WS-ITERATION-COUNT DELIMITED BY SIZE
+005250         " " DELIMITED BY SIZE
+005260         WS-TXT-COMPLETE-MSG DELIMITED BY SIZE
+005270         INTO LOG-RECORD
+005280     END-STRING
+005290     WRITE LOG-RECORD
+005300
+005310     MOVE WS-CURRENT-DATE-NUM TO OUT-RUN-DATE
+005320     MOVE WS-START-TIME-NUM TO OUT-RUN-TIME
+005330     MOVE WS-ITERATION-COUNT TO OUT-FINAL-COUNTER
+005340     SET OUT-STATUS-SUCCESS TO TRUE
+005350     OPEN OUTPUT OUT-FILE
+005360     WRITE HELLO-OUT-RECORD
+005370     CLOSE OUT-FILE.
+005380 7000-EXIT.
+005390     EXIT.
+005391
+005392*-----------------------------------------------------------*
+005393*  7050-PUBLISH-FAILURE - INVALID PARAMETERS ABORTED THE RUN *
+005394*  BEFORE THE COUNTER LOOP RAN.  PUBLISH A FAILED RESULT     *
+005395*  RECORD SO A DOWNSTREAM CONSUMER POLLING HELOUT DOES NOT   *
+005396*  MISTAKE SILENCE FOR A RUN THAT NEVER STARTED.             *
+005397*-----------------------------------------------------------*
+005398 7050-PUBLISH-FAILURE.
+005399     MOVE WS-CURRENT-DATE-NUM TO OUT-RUN-DATE
+005400     MOVE WS-CURRENT-TIME-NUM TO OUT-RUN-TIME
+005401     MOVE ZERO TO OUT-FINAL-COUNTER
+005402     SET OUT-STATUS-FAILED TO TRUE
+005403     OPEN OUTPUT OUT-FILE
+005404     WRITE HELLO-OUT-RECORD
+005405     CLOSE OUT-FILE.
+005406 7050-EXIT.
+005407     EXIT.
+005408
+005410*-----------------------------------------------------------*
+005420*  8000-FINALIZE - CLOSE THE FILES STILL OPEN AT END OF RUN. *
+005430*-----------------------------------------------------------*
+005440 8000-FINALIZE.
+005450     CLOSE RUNLOG-FILE
+005460     CLOSE RPT-FILE.
+005470 8000-EXIT.
+005480     EXIT.
